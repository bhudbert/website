@@ -0,0 +1,20 @@
+000100*****************************************************************
+000110*    DSQCOMMB  --  QUERY MANAGEMENT FACILITY COMMUNICATION      *
+000120*    AREA COPYBOOK.  SHARED BY ALL PROGRAMS THAT DRIVE THE      *
+000130*    DSQCIB CALLABLE INTERFACE.                                 *
+000140*****************************************************************
+000150*-----------------------------------------------------------------
+000160* MODIFICATION HISTORY
+000170* DATE       INIT  DESCRIPTION
+000180* 2025-11-03 RKH   ADD DSQ-RETURN-CODE/DSQ-REASON-CODE SO CALLING
+000190*                  PROGRAMS CAN CHECK STATUS AFTER EACH DSQCIB CALL
+000200* 2026-02-16 RKH   ADD DSQ-ROW-COUNT FOR EMPTY RESULT SET CHECKS
+000210*-----------------------------------------------------------------
+000220 01  DSQCOMM.
+000230     05  DSQ-CURRENT-COMM-LEVEL     PIC S9(8) COMP VALUE +3.
+000240     05  DSQ-COMM-LEVEL             PIC S9(8) COMP.
+000250     05  DSQ-RETURN-CODE            PIC S9(8) COMP.
+000260     05  DSQ-REASON-CODE            PIC S9(8) COMP.
+000270     05  DSQ-VARIABLE-FINT          PIC S9(8) COMP.
+000280     05  DSQ-ROW-COUNT              PIC S9(8) COMP.
+000290     05  DSQ-MESSAGE-TEXT           PIC X(79).
