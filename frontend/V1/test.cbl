@@ -1,88 +1,1025 @@
-*****************************************************************
-*   The following is a COBOL version of the query               *
-*   callable interface *** DSQABFCO **.                         *
-*****************************************************************
- IDENTIFICATION DIVISION.                                       
- PROGRAM-ID.  DSQABFCO.                                         
-   DATE-COMPILED.                                               
- ENVIRONMENT DIVISION.                                          
- DATA DIVISION.                                                 
- WORKING-STORAGE SECTION.                                       
-*****************************************************************
-* Copy DSQCOMMB definition - contains query interface variables *
-*****************************************************************
-   COPY DSQCOMMB.                                               
-                                                                
-* Query interface commands                                      
- 01  STARTQI      PIC X(5)  VALUE "START".                      
- 01  SETG         PIC X(10) VALUE "SET GLOBAL".                 
- 01  QUERY        PIC X(12) VALUE "RUN QUERY Q1".               
- 01  REPT         PIC X(22) VALUE "PRINT REPORT (FORM=F1 ".     
- 01  ENDQI        PIC X(4)  VALUE "EXIT".            
-                                                     
-* Query command length                               
- 01  QICLTH       PIC 9(8) USAGE IS COMP-4.          
-* Number of variables                                
- 01  QIPNUM       PIC 9(8) USAGE IS COMP-4.          
-* Keyword variable lengths                           
- 01  QIKLTHS.                                        
-   03   KLTHS     PIC 9(8) OCCURS 10 USAGE IS COMP-4.
-* Value Lengths                                      
- 01  QIVLTHS.                                        
-   03   VLTHS     PIC 9(8) OCCURS 10 USAGE IS COMP-4.
-* Start command keyword                              
- 01  SNAMES.                                         
-   03  SNAME1   PIC X(8) VALUE "DSQSMODE".           
-* Start command keyword value                        
- 01  SVALUES.                                        
-   03  SVALUE1  PIC X(11) VALUE "INTERACTIVE".       
-* Set GLOBAL command variable names to set           
-01  VNAMES.                                         
-   03  VNAME1   PIC X(7) VALUE "MYVAR01".            
-   03  VNAME2   PIC X(5) VALUE "SHORT".              
-   03  VNAME3   PIC X(7) VALUE "MYVAR03".            
-* Variable value parameters                          
- 01  VVALUES.                                        
-   03   VVALS     PIC 9(8) OCCURS 10 USAGE IS COMP-4.
-                                                     
- 01   TEMP     PIC 9(8)           USAGE IS COMP-4.   
- PROCEDURE DIVISION.                                 
-*                                                    
-* Start a query interface session                    
-     MOVE DSQ-CURRENT-COMM-LEVEL TO DSQ-COMM-LEVEL.  
-     MOVE 5 TO QICLTH.                               
-     MOVE 8 TO KLTHS(1).                             
-     MOVE 11 TO VLTHS(1).                            
-     MOVE 1 TO QIPNUM.                               
-     CALL DSQCIB  USING DSQCOMM, QICLTH, STARTQI,    
-                        QIPNUM, QIKLTHS, SNAMES,     
-*                                                                 
-* Set numeric values into query variables using SET GLOBAL command
-     MOVE 10 TO QICLTH.                                           
-     MOVE 7 TO KLTHS(1).                                          
-     MOVE 5 TO KLTHS(2).                                          
-     MOVE 7 TO KLTHS(3).                                          
-     MOVE 4 TO VLTHS(1).                                          
-     MOVE 4 TO VLTHS(2).                                          
-     MOVE 4 TO VLTHS(3).                                          
-     MOVE 20 TO VVALS(1).                                         
-     MOVE 40 TO VVALS(2).                                         
-     MOVE 84 TO VVALS(3).                                         
-     MOVE 3 TO QIPNUM.                                            
-     CALL DSQCIB  USING DSQCOMM, QICLTH, SETG,                    
-                        QIPNUM, QIKLTHS, VNAMES,                  
-                        QIVLTHS, VVALUES, DSQ-VARIABLE-FINT.      
-*                                                                 
-* Run a query                                                     
-     MOVE 12 TO QICLTH.                        
-     CALL DSQCIB USING DSQCOMM, QICLTH, QUERY. 
-*                                              
-* Print the results of the query               
-     MOVE 22 TO QICLTH.                        
-     CALL DSQCIB USING DSQCOMM, QICLTH, REPT.  
-*                                              
-* End the query interface session              
-     MOVE 4 TO QICLTH.                         
-     CALL DSQCIB USING DSQCOMM, QICLTH, ENDQI. 
-                                               
-     STOP RUN.                                 
\ No newline at end of file
+000100*****************************************************************
+000110*   THE FOLLOWING IS A COBOL VERSION OF THE QUERY               *
+000120*   CALLABLE INTERFACE *** DSQABFCO ***.                        *
+000130*****************************************************************
+000140 IDENTIFICATION DIVISION.
+000150 PROGRAM-ID.     DSQABFCO.
+000160 AUTHOR.         R K HUDBERT.
+000170 INSTALLATION.   WESTLAKE DATA CENTER.
+000180 DATE-WRITTEN.   03/10/2014.
+000190 DATE-COMPILED.
+000200*-----------------------------------------------------------------
+000210* MODIFICATION HISTORY
+000220* DATE       INIT  DESCRIPTION
+000230* 2025-11-03 RKH   REFORMATTED TO SHOP STANDARD.  ADDED
+000240*                  CHECK-RETURN-CODE PARAGRAPH, INVOKED AFTER
+000250*                  EVERY CALL TO DSQCIB, SO A FAILING START,
+000260*                  SET GLOBAL, QUERY, REPORT OR EXIT COMMAND
+000270*                  ABENDS THE STEP INSTEAD OF RUNNING ON BLIND.
+000280*                  ALSO CORRECTED THE START COMMAND CALL, WHICH
+000290*                  WAS NOT PASSING THE DSQSMODE VALUE OR THE
+000300*                  VARIABLE FUNCTION INTERRUPT PARAMETER.
+000310* 2025-11-18 RKH   ADDED AN AUDIT TRAIL FILE.  ONE RECORD IS
+000320*                  WRITTEN FOR EVERY DSQCIB CALL SO WE CAN SHOW
+000330*                  AUDIT/COMPLIANCE WHAT COMMAND RAN, WHAT GLOBAL
+000340*                  VALUES WERE IN EFFECT, WHEN IT RAN, AND WHAT
+000350*                  IT RETURNED.
+000360* 2025-12-05 RKH   TURNED THE PROGRAM INTO A CONTROL-FILE DRIVER.
+000370*                  THE QUERY NAME AND FORM NAME ARE NO LONGER
+000380*                  COMPILED IN - THEY COME FROM ONE CONTROL-FILE
+000390*                  RECORD PER QUERY/REPORT PAIR, AND THE SET
+000400*                  GLOBAL/RUN QUERY/PRINT REPORT SEQUENCE IS NOW
+000410*                  PERFORMED ONCE PER RECORD BETWEEN A SINGLE
+000420*                  START AND A SINGLE EXIT.  OPS ADDS A REPORT BY
+000430*                  ADDING A CONTROL-FILE RECORD, NOT BY ASKING FOR
+000440*                  A RECOMPILE.
+000450* 2025-12-22 RKH   ADDED CHECKPOINT/RESTART.  A CHECKPOINT RECORD
+000460*                  IS WRITTEN AFTER START, AFTER EACH SET GLOBAL,
+000470*                  AFTER EACH QUERY, AND AFTER EACH REPORT.  ON THE
+000480*                  NEXT RUN THE OLD CHECKPOINT FILE IS READ BACK
+000490*                  IN SO START, ANY FULLY COMPLETED QUERY/REPORT
+000500*                  PAIRS, AND THE STEP THAT WAS IN PROGRESS FOR THE
+000510*                  PAIR THAT WAS RUNNING WHEN THE JOB DIED ARE ALL
+000520*                  SKIPPED RATHER THAN REPEATED.
+000530* 2026-01-09 RKH   THE SET GLOBAL VALUES FOR MYVAR01/SHORT/MYVAR03
+000540*                  NO LONGER COME FROM LITERALS.  THEY ARE READ
+000550*                  FROM A DAILY PARAMETER RECORD AT STARTUP AND
+000560*                  MOVED INTO VVALUES, SO OPS CAN CHANGE THE DAY'S
+000570*                  THRESHOLDS BY EDITING THE PARAMETER FILE.
+000580* 2026-02-02 RKH   PRINT REPORT NOW ALSO ARCHIVES TO A DATED
+000590*                  DATASET (DSQABFCO.ARCHIVE.Dyyyymmdd) SO A COPY OF
+000600*                  EVERY REPORT SURVIVES PAST THE NORMAL QMF PRINT
+000610*                  DESTINATION.  ALSO CLOSED THE FORM= PAREN THAT
+000620*                  THE PRINT REPORT COMMAND TEXT WAS MISSING.
+000630* 2026-02-16 RKH   RUN QUERY'S ROW COUNT IS NOW CHECKED BEFORE
+000640*                  PRINTING.  A QUERY THAT COMES BACK EMPTY NO
+000650*                  LONGER GOES TO PRINT REPORT - A RECORD GOES TO
+000660*                  THE NEW NOTIFY FILE INSTEAD SO OPS KNOWS NO
+000670*                  REPORT WAS PRODUCED FOR THAT PAIR.
+000680* 2026-03-09 RKH   ADDED AN EXPORT DATA STEP RIGHT AFTER RUN QUERY,
+000690*                  ALONGSIDE PRINT REPORT, SO THE RESULT SET ALSO
+000700*                  GOES TO A DATED EXPORT DATASET IN A FIXED LAYOUT
+000710*                  FOR RECONCILIATION.  SKIPPED WHEN THE QUERY CAME
+000720*                  BACK EMPTY, SAME AS THE REPORT.
+000730* 2026-03-23 RKH   SWITCHED THE START COMMAND'S DSQSMODE VALUE FROM
+000740*                  INTERACTIVE TO RUN SO THE SESSION EXECUTES IN REAL
+000750*                  QMF BATCH MODE.  ALSO ADDED A STATISTICS FILE THAT
+000760*                  RECORDS HOW MANY SECONDS RUN QUERY AND PRINT REPORT
+000770*                  TOOK FOR EACH PAIR.
+000780* 2026-04-14 RKH   SET GLOBAL, RUN QUERY, EXPORT DATA AND PRINT REPORT
+000790*                  NO LONGER ABEND THE STEP WHEN THEY FAIL.  THE PAIR
+000800*                  THAT FAILED IS WRITTEN TO A NEW RETRY FILE INSTEAD
+000810*                  AND THE DRIVER MOVES ON TO THE NEXT CONTROL-FILE
+000820*                  RECORD.  A NEW DRAIN PASS REPROCESSES YESTERDAY'S
+000830*                  RETRY FILE BEFORE TONIGHT'S CONTROL FILE IS READ.
+000840*                  START AND EXIT STILL ABEND THE STEP ON FAILURE -
+000850*                  THERE IS NO NEXT RECORD TO FALL BACK TO FOR THOSE.
+000860* 2026-08-09 RKH   THE DATED ARCHIVE AND EXPORT DATASET NAMES ARE NOW
+000870*                  BUILT PER QUERY/FORM PAIR INSTEAD OF ONCE AT
+000880*                  STARTUP, SO EACH PAIR IN A MULTI-RECORD RUN GETS
+000890*                  ITS OWN DATASET INSTEAD OF SHARING ONE.  THE
+000900*                  RETRY-FILE DRAIN PASS NOW TAKES THE SAME START/END
+000910*                  TIME READING AND WRITES A STATISTICS RECORD FOR
+000920*                  EACH PAIR IT REPROCESSES, SAME AS TONIGHT'S
+000930*                  CONTROL-FILE PAIRS.
+000940*-----------------------------------------------------------------
+000950 ENVIRONMENT DIVISION.
+000960 CONFIGURATION SECTION.
+000970 SOURCE-COMPUTER.    IBM-370.
+000980 OBJECT-COMPUTER.    IBM-370.
+000990 INPUT-OUTPUT SECTION.
+001000 FILE-CONTROL.
+001010     SELECT AUDIT-FILE   ASSIGN TO "AUDITOUT"
+001020                          ORGANIZATION IS SEQUENTIAL.
+001030     SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+001040                          ORGANIZATION IS SEQUENTIAL.
+001050     SELECT CHECKPOINT-FILE-IN  ASSIGN TO "CKPTIN"
+001060                          ORGANIZATION IS SEQUENTIAL.
+001070     SELECT CHECKPOINT-FILE-OUT ASSIGN TO "CKPTOUT"
+001080                          ORGANIZATION IS SEQUENTIAL.
+001090     SELECT PARAMETER-FILE ASSIGN TO "PARMIN"
+001100                          ORGANIZATION IS SEQUENTIAL.
+001110     SELECT NOTIFY-FILE  ASSIGN TO "NOTIFY"
+001120                          ORGANIZATION IS SEQUENTIAL.
+001130     SELECT STATISTICS-FILE ASSIGN TO "STATS"
+001140                          ORGANIZATION IS SEQUENTIAL.
+001150     SELECT RETRY-FILE-IN ASSIGN TO "RETRYIN"
+001160                          ORGANIZATION IS SEQUENTIAL.
+001170     SELECT RETRY-FILE-OUT ASSIGN TO "RETRYOUT"
+001180                          ORGANIZATION IS SEQUENTIAL.
+001190 DATA DIVISION.
+001200 FILE SECTION.
+001210*****************************************************************
+001220* AUDIT-FILE - ONE RECORD PER DSQCIB CALL.
+001230*****************************************************************
+001240 FD  AUDIT-FILE
+001250     RECORDING MODE IS F.
+001260 01  AUDIT-RECORD.
+001270     03  AUD-COMMAND-TEXT     PIC X(120).
+001280     03  AUD-QICLTH           PIC 9(08).
+001290     03  AUD-TIMESTAMP        PIC X(16).
+001300     03  AUD-RETURN-CODE      PIC S9(08).
+001310     03  AUD-REASON-CODE      PIC S9(08).
+001320     03  FILLER               PIC X(08).
+001330*****************************************************************
+001340* CONTROL-FILE - ONE RECORD PER QUERY NAME / FORM NAME PAIR TO
+001350* BE RUN AND PRINTED THIS TRIP THROUGH THE DRIVER.
+001360*****************************************************************
+001370 FD  CONTROL-FILE
+001380     RECORDING MODE IS F.
+001390 01  CONTROL-RECORD.
+001400     03  CTL-QUERY-NAME       PIC X(18).
+001410     03  CTL-FORM-NAME        PIC X(18).
+001420     03  FILLER               PIC X(44).
+001430*****************************************************************
+001440* CHECKPOINT-FILE-IN - CHECKPOINT RECORDS WRITTEN BY THE PRIOR
+001450* RUN.  STEP CODES ARE "STARTED ", "GLOBALS ", "QUERYRAN" AND
+001460* "RPTPRTD ".
+001470*****************************************************************
+001480 FD  CHECKPOINT-FILE-IN
+001490     RECORDING MODE IS F.
+001500 01  CHECKPOINT-RECORD-IN.
+001510     03  CKPT-IN-STEP-CODE    PIC X(08).
+001520     03  CKPT-IN-QUERY-NAME   PIC X(18).
+001530     03  CKPT-IN-FORM-NAME    PIC X(18).
+001540     03  FILLER               PIC X(36).
+001550*****************************************************************
+001560* CHECKPOINT-FILE-OUT - THE CHECKPOINT TRAIL FOR THIS RUN, READ
+001570* BACK IN AS CHECKPOINT-FILE-IN ON THE NEXT RUN.
+001580*****************************************************************
+001590 FD  CHECKPOINT-FILE-OUT
+001600     RECORDING MODE IS F.
+001610 01  CHECKPOINT-RECORD-OUT.
+001620     03  CKPT-OUT-STEP-CODE   PIC X(08).
+001630     03  CKPT-OUT-QUERY-NAME  PIC X(18).
+001640     03  CKPT-OUT-FORM-NAME   PIC X(18).
+001650     03  FILLER               PIC X(36).
+001660*****************************************************************
+001670* PARAMETER-FILE - ONE DAILY RECORD HOLDING THE SET GLOBAL
+001680* VALUES FOR MYVAR01, SHORT AND MYVAR03.
+001690*****************************************************************
+001700 FD  PARAMETER-FILE
+001710     RECORDING MODE IS F.
+001720 01  PARAMETER-RECORD.
+001730     03  PARM-MYVAR01-VALUE   PIC 9(04).
+001740     03  PARM-SHORT-VALUE     PIC 9(04).
+001750     03  PARM-MYVAR03-VALUE   PIC 9(04).
+001760     03  FILLER               PIC X(68).
+001770*****************************************************************
+001780* NOTIFY-FILE - ONE RECORD PER QUERY THAT CAME BACK EMPTY, SO
+001790* OPS KNOWS NO REPORT WAS PRINTED FOR THAT PAIR AND WHY.
+001800*****************************************************************
+001810 FD  NOTIFY-FILE
+001820     RECORDING MODE IS F.
+001830 01  NOTIFY-RECORD.
+001840     03  NOT-QUERY-NAME       PIC X(18).
+001850     03  NOT-FORM-NAME        PIC X(18).
+001860     03  NOT-TIMESTAMP        PIC X(16).
+001870     03  NOT-MESSAGE          PIC X(30).
+001880     03  FILLER               PIC X(08).
+001890*****************************************************************
+001900* STATISTICS-FILE - ONE RECORD PER QUERY/REPORT PAIR SHOWING HOW
+001910* LONG RUN QUERY AND PRINT REPORT TOOK TO RUN.
+001920*****************************************************************
+001930 FD  STATISTICS-FILE
+001940     RECORDING MODE IS F.
+001950 01  STATISTICS-RECORD.
+001960     03  STAT-QUERY-NAME      PIC X(18).
+001970     03  STAT-FORM-NAME       PIC X(18).
+001980     03  STAT-ELAPSED-SECONDS PIC 9(05).
+001990     03  STAT-TIMESTAMP       PIC X(16).
+002000     03  FILLER               PIC X(23).
+002010*****************************************************************
+002020* RETRY-FILE-IN - YESTERDAY'S FAILED QUERY/FORM PAIRS, DRAINED
+002030* AND REPROCESSED BEFORE TONIGHT'S NORMAL CONTROL-FILE WORK.
+002040*****************************************************************
+002050 FD  RETRY-FILE-IN
+002060     RECORDING MODE IS F.
+002070 01  RETRY-IN-RECORD.
+002080     03  RETRY-IN-QUERY-NAME  PIC X(18).
+002090     03  RETRY-IN-FORM-NAME   PIC X(18).
+002100     03  FILLER               PIC X(44).
+002110*****************************************************************
+002120* RETRY-FILE-OUT - EVERY PAIR THAT FAILED THIS RUN, WHETHER FROM
+002130* TONIGHT'S CONTROL FILE OR STILL FAILING DURING A RETRY DRAIN.
+002140* OPERATORS RENAME RETRYOUT TO RETRYIN FOR THE NEXT RUN, THE SAME
+002150* WAY THEY DO FOR THE CHECKPOINT FILE.
+002160*****************************************************************
+002170 FD  RETRY-FILE-OUT
+002180     RECORDING MODE IS F.
+002190 01  RETRY-OUT-RECORD.
+002200     03  RETRY-OUT-QUERY-NAME PIC X(18).
+002210     03  RETRY-OUT-FORM-NAME  PIC X(18).
+002220     03  RETRY-OUT-TIMESTAMP  PIC X(16).
+002230     03  FILLER               PIC X(28).
+002240 WORKING-STORAGE SECTION.
+002250*****************************************************************
+002260* DSQCOMMB DEFINITION - CONTAINS QUERY INTERFACE VARIABLES       *
+002270*****************************************************************
+002280     COPY DSQCOMMB.
+002290*
+002300* QUERY INTERFACE COMMANDS
+002310 01  STARTQI          PIC X(05)  VALUE "START".
+002320 01  SETG             PIC X(10)  VALUE "SET GLOBAL".
+002330 01  ENDQI            PIC X(04)  VALUE "EXIT".
+002340*
+002350*****************************************************************
+002360* RUN QUERY / PRINT REPORT COMMAND TEXT, BUILT AT RUN TIME FROM
+002370* THE QUERY NAME AND FORM NAME READ FROM CONTROL-RECORD.
+002380*****************************************************************
+002390 01  DYN-QUERY-CMD-TEXT    PIC X(40).
+002400 01  DYN-REPT-CMD-TEXT     PIC X(90).
+002410 01  DYN-REPT-ARCH-CMD-TEXT PIC X(120).
+002420 01  WS-STRING-PTR         PIC 9(04).
+002430*
+002440*****************************************************************
+002450* NAME OF THE QUERY/FORM PAIR CURRENTLY BEING PROCESSED, SET BY
+002460* WHICHEVER DRIVER IS RUNNING (TONIGHT'S CONTROL FILE OR A RETRY
+002470* DRAIN PASS) SO THE SHARED STEP PARAGRAPHS BELOW NEVER HAVE TO
+002480* KNOW OR CARE WHICH FILE THE PAIR CAME FROM.
+002490*****************************************************************
+002500 01  WS-CURRENT-QUERY-NAME PIC X(18).
+002510 01  WS-CURRENT-FORM-NAME  PIC X(18).
+002520*
+002530*****************************************************************
+002540* NAME OF THE DATED ARCHIVE DATASET THE PRINTED REPORT IS ALSO
+002550* WRITTEN TO, BUILT ONCE AT STARTUP FROM TODAY'S DATE.
+002560*****************************************************************
+002570 01  WS-RUN-DATE           PIC 9(08).
+002580 01  WS-ARCHIVE-DSNAME     PIC X(50)  VALUE SPACES.
+002590 01  WS-EXPORT-DSNAME      PIC X(50)  VALUE SPACES.
+002600 01  DYN-EXPT-CMD-TEXT     PIC X(90).
+002610*
+002620* QUERY COMMAND LENGTH
+002630 01  QICLTH           PIC 9(08)           USAGE IS COMP-4.
+002640* LENGTH OF THE SEPARATE ARCHIVAL PRINT REPORT COMMAND, HELD APART
+002650* FROM QICLTH SINCE THE NORMAL PRINT REPORT COMMAND'S LENGTH HAS TO
+002660* SURVIVE 3242 BUILDING THE ARCHIVAL COMMAND RIGHT BEHIND IT.
+002670 01  WS-REPT-ARCH-QICLTH PIC 9(08)        USAGE IS COMP-4.
+002680* NUMBER OF VARIABLES
+002690 01  QIPNUM           PIC 9(08)           USAGE IS COMP-4.
+002700* KEYWORD VARIABLE LENGTHS
+002710 01  QIKLTHS.
+002720     03  KLTHS        PIC 9(08) OCCURS 10 USAGE IS COMP-4.
+002730* VALUE LENGTHS
+002740 01  QIVLTHS.
+002750     03  VLTHS        PIC 9(08) OCCURS 10 USAGE IS COMP-4.
+002760* START COMMAND KEYWORD
+002770 01  SNAMES.
+002780     03  SNAME1       PIC X(08)  VALUE "DSQSMODE".
+002790* START COMMAND KEYWORD VALUE - "RUN" PUTS THE SESSION IN REAL QMF
+002800* BATCH MODE RATHER THAN INTERACTIVE MODE.
+002810 01  SVALUES.
+002820     03  SVALUE1      PIC X(03)  VALUE "RUN".
+002830* SET GLOBAL COMMAND VARIABLE NAMES TO SET
+002840 01  VNAMES.
+002850     03  VNAME1       PIC X(07)  VALUE "MYVAR01".
+002860     03  VNAME2       PIC X(05)  VALUE "SHORT".
+002870     03  VNAME3       PIC X(07)  VALUE "MYVAR03".
+002880* VARIABLE VALUE PARAMETERS
+002890 01  VVALUES.
+002900     03  VVALS        PIC 9(08) OCCURS 10 USAGE IS COMP-4.
+002910*
+002920*****************************************************************
+002930* DISPLAY-FORM COPIES OF THE CURRENT SET GLOBAL VALUES, USED ONLY
+002940* TO STRING THEM INTO THE AUDIT RECORD - VVALS ITSELF IS COMP-4
+002950* AND CANNOT BE STRINGED DIRECTLY.
+002960*****************************************************************
+002970 01  WS-AUD-GLOBAL-VAL-1   PIC 9(08).
+002980 01  WS-AUD-GLOBAL-VAL-2   PIC 9(08).
+002990 01  WS-AUD-GLOBAL-VAL-3   PIC 9(08).
+003000*
+003010 01  TEMP             PIC 9(08)           USAGE IS COMP-4.
+003020*
+003030*****************************************************************
+003040* SWITCHES
+003050*****************************************************************
+003060 01  WS-SWITCHES.
+003070     03  WS-DSQ-CALL-SW       PIC X(01)  VALUE "Y".
+003080         88  DSQ-CALL-OK                 VALUE "Y".
+003090         88  DSQ-CALL-FAILED             VALUE "N".
+003100     03  WS-CONTROL-EOF-SW    PIC X(01)  VALUE "N".
+003110         88  CONTROL-EOF                 VALUE "Y".
+003120     03  WS-CKPT-IN-EOF-SW    PIC X(01)  VALUE "N".
+003130         88  CKPT-IN-EOF                 VALUE "Y".
+003140     03  WS-ROW-COUNT-SW      PIC X(01)  VALUE "Y".
+003150         88  QUERY-HAS-DATA               VALUE "Y".
+003160         88  QUERY-HAS-NO-DATA            VALUE "N".
+003170     03  WS-RETRY-IN-EOF-SW   PIC X(01)  VALUE "N".
+003180         88  RETRY-IN-EOF                 VALUE "Y".
+003190     03  WS-DRAINING-RETRY-SW PIC X(01)  VALUE "N".
+003200         88  DRAINING-RETRY-FILE          VALUE "Y".
+003210     03  WS-NORMAL-PRINT-SW   PIC X(01)  VALUE "Y".
+003220         88  NORMAL-PRINT-OK              VALUE "Y".
+003230         88  NORMAL-PRINT-FAILED          VALUE "N".
+003240*
+003250*****************************************************************
+003260* CHECKPOINT/RESTART - A "RPTPRTD " RECORD ON THE PRIOR RUN'S
+003270* CHECKPOINT FILE MEANS A CONTROL-FILE PAIR WAS FULLY COMPLETED
+003280* LAST RUN (SEE 3050-SKIP-COMPLETED-PAIR).  A QMF SESSION (START,
+003290* THE GLOBALS IN EFFECT, AND ANY IN-FLIGHT QUERY RESULT SET) LIVES
+003300* ONLY INSIDE THE JOB STEP THAT CALLED START AND CANNOT BE RESUMED
+003310* BY A LATER RUN, SO A PAIR THAT WAS ONLY PARTWAY DONE ("GLOBALS "/
+003320* "QUERYRAN"/"EXPORTED") WHEN THE CHECKPOINT FILE ENDED IS NOT
+003330* SKIPPED - IT IS REPROCESSED FROM SET GLOBAL ON THE NEXT RUN, THE
+003340* SAME AS ANY PAIR THAT WAS NEVER STARTED AT ALL.
+003350*****************************************************************
+003360*****************************************************************
+003370* FIELDS USED TO REPORT A FAILING DSQCIB CALL
+003380*****************************************************************
+003390 01  WS-ERROR-MESSAGE.
+003400     03  FILLER               PIC X(19)  VALUE
+003410         "DSQABFCO - DSQCIB (".
+003420     03  ERR-COMMAND-NAME     PIC X(120).
+003430     03  FILLER               PIC X(15)  VALUE
+003440         ") FAILED, RC = ".
+003450     03  ERR-RETURN-CODE      PIC -(8)9.
+003460     03  FILLER               PIC X(12)  VALUE
+003470         ", REASON = ".
+003480     03  ERR-REASON-CODE      PIC -(8)9.
+003490*
+003500 01  WS-ABEND-CODE            PIC S9(08) USAGE IS COMP-4.
+003510*
+003520*****************************************************************
+003530* FIELDS USED TO STAMP EACH AUDIT RECORD WITH THE TIME OF DAY
+003540*****************************************************************
+003550 01  WS-CURRENT-DATE          PIC 9(08).
+003560 01  WS-CURRENT-TIME          PIC 9(08).
+003570*
+003580*****************************************************************
+003590* FIELDS USED TO TIME HOW LONG RUN QUERY AND PRINT REPORT TAKE
+003600*****************************************************************
+003610 01  WS-ELAPSED-START-TIME.
+003620     03  WS-EST-HH            PIC 99.
+003630     03  WS-EST-MM            PIC 99.
+003640     03  WS-EST-SS            PIC 99.
+003650     03  WS-EST-HS            PIC 99.
+003660 01  WS-ELAPSED-END-TIME.
+003670     03  WS-EET-HH            PIC 99.
+003680     03  WS-EET-MM            PIC 99.
+003690     03  WS-EET-SS            PIC 99.
+003700     03  WS-EET-HS            PIC 99.
+003710 01  WS-ELAPSED-SECONDS        PIC S9(05) USAGE IS COMP-4.
+003720*
+003730 PROCEDURE DIVISION.
+003740*
+003750 0000-MAINLINE.
+003760     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+003770     PERFORM 2000-START-SESSION    THRU 2000-EXIT.
+003780     PERFORM 2500-DRAIN-RETRY-FILE THRU 2500-EXIT.
+003790     PERFORM 3000-PROCESS-CONTROL-FILE THRU 3000-EXIT.
+003800     PERFORM 8000-END-SESSION      THRU 8000-EXIT.
+003810     PERFORM 9000-TERMINATE-RUN    THRU 9000-EXIT.
+003820     STOP RUN.
+003830*
+003840*****************************************************************
+003850* INITIALIZE - OPEN THE AUDIT TRAIL AND CONTROL FILES FOR THE
+003860* RUN, THEN READ THE PRIOR RUN'S CHECKPOINT FILE (IF ANY) TO
+003870* DETERMINE HOW FAR THE LAST ATTEMPT GOT.
+003880*****************************************************************
+003890 1000-INITIALIZE.
+003900     OPEN OUTPUT AUDIT-FILE.
+003910     OPEN OUTPUT NOTIFY-FILE.
+003920     OPEN OUTPUT STATISTICS-FILE.
+003930     OPEN OUTPUT RETRY-FILE-OUT.
+003940     OPEN INPUT  CONTROL-FILE.
+003950     OPEN INPUT  CHECKPOINT-FILE-IN.
+003960     OPEN OUTPUT CHECKPOINT-FILE-OUT.
+003970     PERFORM 1300-READ-DAILY-PARAMETERS THRU 1300-EXIT.
+003980     PERFORM 1400-BUILD-ARCHIVE-DSNAME THRU 1400-EXIT.
+003990 1000-EXIT.
+004000     EXIT.
+004010*
+004020*****************************************************************
+004030* READ-DAILY-PARAMETERS - READS THE ONE DAILY PARAMETER RECORD
+004040* AND MOVES THE THREE SET GLOBAL VALUES INTO VVALUES.  AN EMPTY
+004050* PARAMETER FILE IS TREATED AS A SETUP ERROR AND ABENDS THE STEP.
+004060*****************************************************************
+004070 1300-READ-DAILY-PARAMETERS.
+004080     OPEN INPUT PARAMETER-FILE.
+004090     READ PARAMETER-FILE
+004100         AT END
+004110             DISPLAY "DSQABFCO - DAILY PARAMETER FILE IS EMPTY"
+004120             MOVE 120 TO WS-ABEND-CODE
+004130             PERFORM 7100-ABEND-RUN THRU 7100-EXIT
+004140     END-READ.
+004150     MOVE PARM-MYVAR01-VALUE TO VVALS(1).
+004160     MOVE PARM-SHORT-VALUE   TO VVALS(2).
+004170     MOVE PARM-MYVAR03-VALUE TO VVALS(3).
+004180     CLOSE PARAMETER-FILE.
+004190 1300-EXIT.
+004200     EXIT.
+004210*
+004220*****************************************************************
+004230* GET-RUN-DATE - CAPTURES TODAY'S DATE ONCE AT STARTUP SO EVERY
+004240* PAIR'S DATED ARCHIVE/EXPORT DATASET NAME, BUILT PER PAIR BY
+004250* 3215-BUILD-PAIR-DSNAMES, USES THE SAME DATE ALL NIGHT.
+004260*****************************************************************
+004270 1400-BUILD-ARCHIVE-DSNAME.
+004280     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+004290 1400-EXIT.
+004300     EXIT.
+004310*
+004320 1100-READ-OLD-CHECKPOINT.
+004330     READ CHECKPOINT-FILE-IN
+004340         AT END
+004350             SET CKPT-IN-EOF TO TRUE
+004360     END-READ.
+004370 1100-EXIT.
+004380     EXIT.
+004390*
+004400*****************************************************************
+004410* START A QUERY INTERFACE SESSION.  A QMF SESSION LIVES ONLY
+004420* INSIDE THIS JOB STEP, SO START ALWAYS RUNS HERE - THERE IS NO
+004430* SUCH THING AS A SESSION CARRIED OVER FROM A PRIOR RUN, EVEN IF
+004440* THE LAST CHECKPOINT FILE SHOWS "STARTED ".
+004450*****************************************************************
+004460 2000-START-SESSION.
+004470     MOVE DSQ-CURRENT-COMM-LEVEL TO DSQ-COMM-LEVEL.
+004480     MOVE 5 TO QICLTH.
+004490     MOVE 8 TO KLTHS(1).
+004500     MOVE 3 TO VLTHS(1).
+004510     MOVE 1 TO QIPNUM.
+004520     CALL "DSQCIB" USING DSQCOMM, QICLTH, STARTQI,
+004530                         QIPNUM, QIKLTHS, SNAMES,
+004540                         QIVLTHS, SVALUES, DSQ-VARIABLE-FINT.
+004550     MOVE STARTQI TO ERR-COMMAND-NAME.
+004560     PERFORM 7000-CHECK-RETURN-CODE THRU 7000-EXIT.
+004570     MOVE STARTQI TO AUD-COMMAND-TEXT.
+004580     PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT.
+004590     IF DSQ-CALL-FAILED
+004600         MOVE 100 TO WS-ABEND-CODE
+004610         PERFORM 7100-ABEND-RUN THRU 7100-EXIT
+004620     END-IF.
+004630     MOVE "STARTED " TO CKPT-OUT-STEP-CODE.
+004640     MOVE SPACES TO CKPT-OUT-QUERY-NAME CKPT-OUT-FORM-NAME.
+004650     PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT.
+004660 2000-EXIT.
+004670     EXIT.
+004680*
+004690*****************************************************************
+004700* DRAIN-RETRY-FILE - REPROCESSES EVERY QUERY/FORM PAIR THAT FAILED
+004710* ON A PRIOR RUN BEFORE TONIGHT'S NORMAL CONTROL-FILE WORK BEGINS.
+004720* A PAIR THAT FAILS AGAIN GOES STRAIGHT BACK OUT TO RETRY-FILE-OUT.
+004730* WHILE DRAINING, THE SHARED STEP PARAGRAPHS DO NOT WRITE THE
+004740* CHECKPOINT RECORDS THAT CONTROL-FILE RESTART RELIES ON - THOSE
+004750* ARE RESERVED FOR CONTROL-FILE PROCESSING.  IF THE RUN DIES MID-
+004760* DRAIN, THE NEXT RUN SIMPLY DRAINS RETRY-FILE-IN AGAIN FROM THE
+004770* TOP, WHICH IS SAFE SINCE REPROCESSING A PAIR IS IDEMPOTENT.
+004780*****************************************************************
+004790 2500-DRAIN-RETRY-FILE.
+004800     SET DRAINING-RETRY-FILE TO TRUE.
+004810     OPEN INPUT RETRY-FILE-IN.
+004820     PERFORM 2510-READ-RETRY-RECORD THRU 2510-EXIT.
+004830     PERFORM 2600-PROCESS-ONE-RETRY THRU 2600-EXIT
+004840         UNTIL RETRY-IN-EOF.
+004850     CLOSE RETRY-FILE-IN.
+004860     MOVE "N" TO WS-DRAINING-RETRY-SW.
+004870 2500-EXIT.
+004880     EXIT.
+004890*
+004900 2510-READ-RETRY-RECORD.
+004910     READ RETRY-FILE-IN
+004920         AT END
+004930             SET RETRY-IN-EOF TO TRUE
+004940     END-READ.
+004950 2510-EXIT.
+004960     EXIT.
+004970*
+004980*****************************************************************
+004990* PROCESS-ONE-RETRY - RUNS ONE PAIR CARRIED OVER FROM RETRY-FILE-
+005000* IN THROUGH THE SAME SET GLOBAL/RUN QUERY/EXPORT/REPORT STEPS
+005010* USED FOR TONIGHT'S CONTROL-FILE PAIRS, BY LOADING IT INTO
+005020* WS-CURRENT-QUERY-NAME/WS-CURRENT-FORM-NAME - THE SAME WORKING-
+005030* STORAGE FIELDS 3200-PROCESS-ONE-PAIR LOADS FROM CONTROL-RECORD.
+005040*****************************************************************
+005050 2600-PROCESS-ONE-RETRY.
+005060     MOVE RETRY-IN-QUERY-NAME TO WS-CURRENT-QUERY-NAME.
+005070     MOVE RETRY-IN-FORM-NAME TO WS-CURRENT-FORM-NAME.
+005080     PERFORM 3215-BUILD-PAIR-DSNAMES THRU 3215-EXIT.
+005090     PERFORM 3210-SET-GLOBALS THRU 3210-EXIT.
+005100     IF DSQ-CALL-FAILED
+005110         PERFORM 3270-WRITE-RETRY-RECORD THRU 3270-EXIT
+005120         GO TO 2600-ADVANCE
+005130     END-IF.
+005140     PERFORM 3220-BUILD-QUERY-COMMAND THRU 3220-EXIT.
+005150     SET QUERY-HAS-DATA TO TRUE.
+005160     ACCEPT WS-ELAPSED-START-TIME FROM TIME.
+005170     PERFORM 3230-RUN-QUERY THRU 3230-EXIT.
+005180     IF DSQ-CALL-FAILED
+005190         PERFORM 3270-WRITE-RETRY-RECORD THRU 3270-EXIT
+005200         GO TO 2600-ADVANCE
+005210     END-IF.
+005220     IF DSQ-ROW-COUNT = ZERO
+005230         SET QUERY-HAS-NO-DATA TO TRUE
+005240     END-IF.
+005250     IF QUERY-HAS-NO-DATA
+005260         PERFORM 3245-WRITE-NO-DATA-NOTICE THRU 3245-EXIT
+005270     ELSE
+005280         PERFORM 3235-EXPORT-DATA THRU 3235-EXIT
+005290         IF DSQ-CALL-FAILED
+005300             PERFORM 3270-WRITE-RETRY-RECORD THRU 3270-EXIT
+005310             GO TO 2600-ADVANCE
+005320         END-IF
+005330         PERFORM 3240-BUILD-REPORT-COMMAND THRU 3240-EXIT
+005340         PERFORM 3242-BUILD-ARCHIVE-REPORT-COMMAND THRU 3242-EXIT
+005350         PERFORM 3250-PRINT-REPORT        THRU 3250-EXIT
+005360         IF DSQ-CALL-FAILED
+005370             PERFORM 3270-WRITE-RETRY-RECORD THRU 3270-EXIT
+005380             GO TO 2600-ADVANCE
+005390         END-IF
+005400     END-IF.
+005410     ACCEPT WS-ELAPSED-END-TIME FROM TIME.
+005420     PERFORM 3260-WRITE-STATISTICS-RECORD THRU 3260-EXIT.
+005430 2600-ADVANCE.
+005440     PERFORM 2510-READ-RETRY-RECORD THRU 2510-EXIT.
+005450 2600-EXIT.
+005460     EXIT.
+005470*
+005480*****************************************************************
+005490* PROCESS-CONTROL-FILE - DRIVES ONE SET GLOBAL/RUN QUERY/PRINT
+005500* REPORT SEQUENCE FOR EVERY QUERY NAME/FORM NAME PAIR FOUND IN
+005510* THE CONTROL FILE, BETWEEN THE SINGLE START AND THE SINGLE EXIT.
+005520* PAIRS ALREADY MARKED COMPLETE ON THE CHECKPOINT FILE ARE
+005530* SKIPPED RATHER THAN REPEATED, PROVIDED THE CHECKPOINT FILE'S
+005540* QUERY/FORM NAMES STILL MATCH TODAY'S CONTROL FILE - SEE
+005550* 3050-SKIP-COMPLETED-PAIR.
+005560*****************************************************************
+005570 3000-PROCESS-CONTROL-FILE.
+005580     PERFORM 3100-READ-CONTROL-RECORD THRU 3100-EXIT.
+005590     PERFORM 1100-READ-OLD-CHECKPOINT THRU 1100-EXIT.
+005600     PERFORM 3050-SKIP-COMPLETED-PAIR THRU 3050-EXIT
+005610         UNTIL CKPT-IN-EOF.
+005620     CLOSE CHECKPOINT-FILE-IN.
+005630     PERFORM 3200-PROCESS-ONE-PAIR THRU 3200-EXIT
+005640         UNTIL CONTROL-EOF.
+005650 3000-EXIT.
+005660     EXIT.
+005670*
+005680*****************************************************************
+005690* SKIP-COMPLETED-PAIR - A "RPTPRTD " RECORD ON THE PRIOR RUN'S
+005700* CHECKPOINT FILE MEANS ONE MORE QUERY/REPORT PAIR WAS FULLY
+005710* COMPLETED LAST RUN.  BEFORE SKIPPING IT, CONFIRM BY NAME - NOT
+005720* JUST BY POSITION - THAT IT IS STILL THE SAME PAIR AS TODAY'S
+005730* NEXT CONTROL-FILE RECORD, SINCE OPS MAY HAVE ADDED, REMOVED OR
+005740* REORDERED CONTROL-FILE RECORDS BETWEEN RUNS.  A MISMATCH, OR
+005750* MORE COMPLETED PAIRS THAN TODAY'S CONTROL FILE HAS RECORDS FOR,
+005760* ABENDS THE STEP RATHER THAN SKIP THE WRONG PAIR OR MISS A NEW
+005770* ONE.  ANY OTHER STEP CODE ("STARTED ", "GLOBALS ", "QUERYRAN"
+005780* OR "EXPORTED") ONLY MEANS A PAIR WAS IN PROGRESS INSIDE THE
+005790* PRIOR RUN'S QMF SESSION WHEN THE CHECKPOINT FILE ENDED - THAT
+005800* SESSION DIED WITH THE JOB STEP, SO IT IS IGNORED HERE AND THE
+005810* PAIR IS REPROCESSED FROM THE TOP ON THIS RUN.
+005820*****************************************************************
+005830 3050-SKIP-COMPLETED-PAIR.
+005840     IF CKPT-IN-STEP-CODE NOT = "RPTPRTD "
+005850         PERFORM 1100-READ-OLD-CHECKPOINT THRU 1100-EXIT
+005860         GO TO 3050-EXIT
+005870     END-IF.
+005880     IF CONTROL-EOF
+005890         DISPLAY "DSQABFCO - CHECKPOINT HAS MORE COMPLETED PAIRS "
+005900                 "THAN CONTROL FILE HAS RECORDS"
+005910         MOVE 130 TO WS-ABEND-CODE
+005920         PERFORM 7100-ABEND-RUN THRU 7100-EXIT
+005930     END-IF.
+005940     IF CKPT-IN-QUERY-NAME NOT = CTL-QUERY-NAME
+005950         OR CKPT-IN-FORM-NAME NOT = CTL-FORM-NAME
+005960         DISPLAY "DSQABFCO - CONTROL FILE NO LONGER MATCHES "
+005970                 "LAST RUN'S CHECKPOINT FILE"
+005980         MOVE 130 TO WS-ABEND-CODE
+005990         PERFORM 7100-ABEND-RUN THRU 7100-EXIT
+006000     END-IF.
+006010     MOVE "RPTPRTD " TO CKPT-OUT-STEP-CODE.
+006020     MOVE CTL-QUERY-NAME TO CKPT-OUT-QUERY-NAME.
+006030     MOVE CTL-FORM-NAME TO CKPT-OUT-FORM-NAME.
+006040     PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT.
+006050     PERFORM 3100-READ-CONTROL-RECORD THRU 3100-EXIT.
+006060     PERFORM 1100-READ-OLD-CHECKPOINT THRU 1100-EXIT.
+006070 3050-EXIT.
+006080     EXIT.
+006090*
+006100 3100-READ-CONTROL-RECORD.
+006110     READ CONTROL-FILE
+006120         AT END
+006130             SET CONTROL-EOF TO TRUE
+006140     END-READ.
+006150 3100-EXIT.
+006160     EXIT.
+006170*
+006180*****************************************************************
+006190* BUILD-PAIR-DSNAMES - BUILDS THIS PAIR'S DATED ARCHIVE AND
+006200* EXPORT DATASET NAMES FROM THE FORM NAME/QUERY NAME ON THE
+006210* CURRENT PAIR, SO EACH PAIR'S REPORT AND EXPORT LAND IN THEIR
+006220* OWN DATASET INSTEAD OF OVERWRITING OR COMMINGLING WITH
+006230* ANOTHER PAIR'S RUN THE SAME NIGHT.
+006240*****************************************************************
+006250 3215-BUILD-PAIR-DSNAMES.
+006260     MOVE SPACES TO WS-ARCHIVE-DSNAME.
+006270     STRING "DSQABFCO.ARCHIVE.D" DELIMITED BY SIZE
+006280            WS-RUN-DATE          DELIMITED BY SIZE
+006290            "."                  DELIMITED BY SIZE
+006300            WS-CURRENT-FORM-NAME DELIMITED BY SPACE
+006310            INTO WS-ARCHIVE-DSNAME
+006320     END-STRING.
+006330     MOVE SPACES TO WS-EXPORT-DSNAME.
+006340     STRING "DSQABFCO.EXPORT.D"   DELIMITED BY SIZE
+006350            WS-RUN-DATE           DELIMITED BY SIZE
+006360            "."                   DELIMITED BY SIZE
+006370            WS-CURRENT-QUERY-NAME DELIMITED BY SPACE
+006380            INTO WS-EXPORT-DSNAME
+006390     END-STRING.
+006400 3215-EXIT.
+006410     EXIT.
+006420*
+006430 3200-PROCESS-ONE-PAIR.
+006440     MOVE CTL-QUERY-NAME TO WS-CURRENT-QUERY-NAME.
+006450     MOVE CTL-FORM-NAME TO WS-CURRENT-FORM-NAME.
+006460     PERFORM 3215-BUILD-PAIR-DSNAMES THRU 3215-EXIT.
+006470     PERFORM 3210-SET-GLOBALS THRU 3210-EXIT.
+006480     IF DSQ-CALL-FAILED
+006490         GO TO 3200-RETRY-AND-ADVANCE
+006500     END-IF.
+006510     PERFORM 3220-BUILD-QUERY-COMMAND THRU 3220-EXIT.
+006520     SET QUERY-HAS-DATA TO TRUE.
+006530     ACCEPT WS-ELAPSED-START-TIME FROM TIME.
+006540     PERFORM 3230-RUN-QUERY THRU 3230-EXIT.
+006550     IF DSQ-CALL-FAILED
+006560         GO TO 3200-RETRY-AND-ADVANCE
+006570     END-IF.
+006580     IF DSQ-ROW-COUNT = ZERO
+006590         SET QUERY-HAS-NO-DATA TO TRUE
+006600     END-IF.
+006610     IF QUERY-HAS-NO-DATA
+006620         PERFORM 3245-WRITE-NO-DATA-NOTICE THRU 3245-EXIT
+006630     ELSE
+006640         PERFORM 3235-EXPORT-DATA THRU 3235-EXIT
+006650         IF DSQ-CALL-FAILED
+006660             GO TO 3200-RETRY-AND-ADVANCE
+006670         END-IF
+006680         PERFORM 3240-BUILD-REPORT-COMMAND THRU 3240-EXIT
+006690         PERFORM 3242-BUILD-ARCHIVE-REPORT-COMMAND THRU 3242-EXIT
+006700         PERFORM 3250-PRINT-REPORT        THRU 3250-EXIT
+006710         IF DSQ-CALL-FAILED
+006720             GO TO 3200-RETRY-AND-ADVANCE
+006730         END-IF
+006740     END-IF.
+006750     ACCEPT WS-ELAPSED-END-TIME FROM TIME.
+006760     PERFORM 3260-WRITE-STATISTICS-RECORD THRU 3260-EXIT.
+006770     MOVE "RPTPRTD " TO CKPT-OUT-STEP-CODE.
+006780     MOVE CTL-QUERY-NAME TO CKPT-OUT-QUERY-NAME.
+006790     MOVE CTL-FORM-NAME TO CKPT-OUT-FORM-NAME.
+006800     PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT.
+006810     PERFORM 3100-READ-CONTROL-RECORD THRU 3100-EXIT.
+006820     GO TO 3200-EXIT.
+006830 3200-RETRY-AND-ADVANCE.
+006840     PERFORM 3270-WRITE-RETRY-RECORD THRU 3270-EXIT.
+006850     PERFORM 3100-READ-CONTROL-RECORD THRU 3100-EXIT.
+006860 3200-EXIT.
+006870     EXIT.
+006880*
+006890*****************************************************************
+006900* SET NUMERIC VALUES INTO QUERY VARIABLES USING SET GLOBAL COMMAND.
+006910* THE AUDIT RECORD CARRIES THE ACTUAL MYVAR01/SHORT/MYVAR03 VALUES
+006920* SENT, NOT JUST THE COMMAND VERB, SINCE THOSE VALUES NOW CHANGE
+006930* DAY TO DAY WITH THE DAILY PARAMETER FILE AND ARE EXACTLY WHAT
+006940* AUDIT/COMPLIANCE NEEDS TO SEE WAS IN EFFECT.
+006950*****************************************************************
+006960 3210-SET-GLOBALS.
+006970     MOVE 10 TO QICLTH.
+006980     MOVE 7 TO KLTHS(1).
+006990     MOVE 5 TO KLTHS(2).
+007000     MOVE 7 TO KLTHS(3).
+007010     MOVE 4 TO VLTHS(1).
+007020     MOVE 4 TO VLTHS(2).
+007030     MOVE 4 TO VLTHS(3).
+007040     MOVE 3 TO QIPNUM.
+007050     CALL "DSQCIB" USING DSQCOMM, QICLTH, SETG,
+007060                         QIPNUM, QIKLTHS, VNAMES,
+007070                         QIVLTHS, VVALUES, DSQ-VARIABLE-FINT.
+007080     MOVE SETG TO ERR-COMMAND-NAME.
+007090     PERFORM 7000-CHECK-RETURN-CODE THRU 7000-EXIT.
+007100     MOVE VVALS(1) TO WS-AUD-GLOBAL-VAL-1.
+007110     MOVE VVALS(2) TO WS-AUD-GLOBAL-VAL-2.
+007120     MOVE VVALS(3) TO WS-AUD-GLOBAL-VAL-3.
+007130     MOVE SPACES TO AUD-COMMAND-TEXT.
+007140     MOVE 1 TO WS-STRING-PTR.
+007150     STRING SETG             DELIMITED BY SIZE
+007160            " MYVAR01="      DELIMITED BY SIZE
+007170            WS-AUD-GLOBAL-VAL-1 DELIMITED BY SIZE
+007180            " SHORT="        DELIMITED BY SIZE
+007190            WS-AUD-GLOBAL-VAL-2 DELIMITED BY SIZE
+007200            " MYVAR03="      DELIMITED BY SIZE
+007210            WS-AUD-GLOBAL-VAL-3 DELIMITED BY SIZE
+007220            INTO AUD-COMMAND-TEXT
+007230            WITH POINTER WS-STRING-PTR
+007240     END-STRING.
+007250     PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT.
+007260     IF DSQ-CALL-OK AND NOT DRAINING-RETRY-FILE
+007270         MOVE "GLOBALS " TO CKPT-OUT-STEP-CODE
+007280         MOVE WS-CURRENT-QUERY-NAME TO CKPT-OUT-QUERY-NAME
+007290         MOVE WS-CURRENT-FORM-NAME TO CKPT-OUT-FORM-NAME
+007300         PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT
+007310     END-IF.
+007320 3210-EXIT.
+007330     EXIT.
+007340*
+007350*****************************************************************
+007360* BUILD-QUERY-COMMAND - BUILDS "RUN QUERY name" FROM THE QUERY
+007370* NAME ON THE CURRENT CONTROL RECORD AND SETS QICLTH TO ITS
+007380* TRIMMED LENGTH.
+007390*****************************************************************
+007400 3220-BUILD-QUERY-COMMAND.
+007410     MOVE SPACES TO DYN-QUERY-CMD-TEXT.
+007420     MOVE 1 TO WS-STRING-PTR.
+007430     STRING "RUN QUERY " DELIMITED BY SIZE
+007440            WS-CURRENT-QUERY-NAME DELIMITED BY SPACE
+007450            INTO DYN-QUERY-CMD-TEXT
+007460            WITH POINTER WS-STRING-PTR
+007470     END-STRING.
+007480     COMPUTE QICLTH = WS-STRING-PTR - 1.
+007490 3220-EXIT.
+007500     EXIT.
+007510*
+007520*****************************************************************
+007530* RUN A QUERY
+007540*****************************************************************
+007550 3230-RUN-QUERY.
+007560     CALL "DSQCIB" USING DSQCOMM, QICLTH, DYN-QUERY-CMD-TEXT.
+007570     MOVE DYN-QUERY-CMD-TEXT TO ERR-COMMAND-NAME.
+007580     PERFORM 7000-CHECK-RETURN-CODE THRU 7000-EXIT.
+007590     MOVE DYN-QUERY-CMD-TEXT TO AUD-COMMAND-TEXT.
+007600     PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT.
+007610     IF DSQ-CALL-OK AND NOT DRAINING-RETRY-FILE
+007620         MOVE "QUERYRAN" TO CKPT-OUT-STEP-CODE
+007630         MOVE WS-CURRENT-QUERY-NAME TO CKPT-OUT-QUERY-NAME
+007640         MOVE WS-CURRENT-FORM-NAME TO CKPT-OUT-FORM-NAME
+007650         PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT
+007660     END-IF.
+007670 3230-EXIT.
+007680     EXIT.
+007690*
+007700*****************************************************************
+007710* EXPORT-DATA - EXPORTS THE QUERY'S RESULT SET TO THIS RUN'S DATED
+007720* EXPORT DATASET, IN A FIXED LAYOUT, SO RECONCILIATION HAS A COPY
+007730* OF THE DATA INDEPENDENT OF THE PRINTED REPORT.
+007740*****************************************************************
+007750 3235-EXPORT-DATA.
+007760     MOVE SPACES TO DYN-EXPT-CMD-TEXT.
+007770     MOVE 1 TO WS-STRING-PTR.
+007780     STRING "EXPORT DATA TO DATASET '" DELIMITED BY SIZE
+007790            WS-EXPORT-DSNAME DELIMITED BY SPACE
+007800            "'" DELIMITED BY SIZE
+007810            INTO DYN-EXPT-CMD-TEXT
+007820            WITH POINTER WS-STRING-PTR
+007830     END-STRING.
+007840     COMPUTE QICLTH = WS-STRING-PTR - 1.
+007850     CALL "DSQCIB" USING DSQCOMM, QICLTH, DYN-EXPT-CMD-TEXT.
+007860     MOVE DYN-EXPT-CMD-TEXT TO ERR-COMMAND-NAME.
+007870     PERFORM 7000-CHECK-RETURN-CODE THRU 7000-EXIT.
+007880     MOVE DYN-EXPT-CMD-TEXT TO AUD-COMMAND-TEXT.
+007890     PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT.
+007900     IF DSQ-CALL-OK AND NOT DRAINING-RETRY-FILE
+007910         MOVE "EXPORTED" TO CKPT-OUT-STEP-CODE
+007920         MOVE WS-CURRENT-QUERY-NAME TO CKPT-OUT-QUERY-NAME
+007930         MOVE WS-CURRENT-FORM-NAME TO CKPT-OUT-FORM-NAME
+007940         PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT
+007950     END-IF.
+007960 3235-EXIT.
+007970     EXIT.
+007980*
+007990*****************************************************************
+008000* BUILD-REPORT-COMMAND - BUILDS THE NORMAL "PRINT REPORT (FORM=
+008010* name)" COMMAND FROM THE FORM NAME ON THE CURRENT PAIR, SO THE
+008020* REPORT STILL GOES TO QMF'S NORMAL PRINT DESTINATION.  THE
+008030* ARCHIVAL COPY IS A SEPARATE COMMAND - SEE 3242 BELOW - SINCE A
+008040* "TO DATASET" CLAUSE REDIRECTS A PRINT REPORT RATHER THAN ALSO
+008050* SENDING IT TO THE NORMAL DESTINATION.
+008060*****************************************************************
+008070 3240-BUILD-REPORT-COMMAND.
+008080     MOVE SPACES TO DYN-REPT-CMD-TEXT.
+008090     MOVE 1 TO WS-STRING-PTR.
+008100     STRING "PRINT REPORT (FORM=" DELIMITED BY SIZE
+008110            WS-CURRENT-FORM-NAME DELIMITED BY SPACE
+008120            ")" DELIMITED BY SIZE
+008130            INTO DYN-REPT-CMD-TEXT
+008140            WITH POINTER WS-STRING-PTR
+008150     END-STRING.
+008160     COMPUTE QICLTH = WS-STRING-PTR - 1.
+008170 3240-EXIT.
+008180     EXIT.
+008190*
+008200*****************************************************************
+008210* BUILD-ARCHIVE-REPORT-COMMAND - BUILDS A SECOND, SEPARATE PRINT
+008220* REPORT COMMAND THAT REDIRECTS TO THIS RUN'S DATED ARCHIVE
+008230* DATASET.  ISSUED IN ADDITION TO, NOT INSTEAD OF, THE NORMAL
+008240* PRINT REPORT COMMAND ABOVE.
+008250*****************************************************************
+008260 3242-BUILD-ARCHIVE-REPORT-COMMAND.
+008270     MOVE SPACES TO DYN-REPT-ARCH-CMD-TEXT.
+008280     MOVE 1 TO WS-STRING-PTR.
+008290     STRING "PRINT REPORT (FORM=" DELIMITED BY SIZE
+008300            WS-CURRENT-FORM-NAME DELIMITED BY SPACE
+008310            ") TO DATASET '" DELIMITED BY SIZE
+008320            WS-ARCHIVE-DSNAME DELIMITED BY SPACE
+008330            "'" DELIMITED BY SIZE
+008340            INTO DYN-REPT-ARCH-CMD-TEXT
+008350            WITH POINTER WS-STRING-PTR
+008360     END-STRING.
+008370     COMPUTE WS-REPT-ARCH-QICLTH = WS-STRING-PTR - 1.
+008380 3242-EXIT.
+008390     EXIT.
+008400*
+008410*****************************************************************
+008420* WRITE-NO-DATA-NOTICE - RUN QUERY CAME BACK WITH ZERO ROWS, SO
+008430* THERE IS NOTHING TO PRINT.  SKIP THE REPORT AND TELL OPS WHY.
+008440*****************************************************************
+008450 3245-WRITE-NO-DATA-NOTICE.
+008460     MOVE WS-CURRENT-QUERY-NAME TO NOT-QUERY-NAME.
+008470     MOVE WS-CURRENT-FORM-NAME TO NOT-FORM-NAME.
+008480     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+008490     ACCEPT WS-CURRENT-TIME FROM TIME.
+008500     STRING WS-CURRENT-DATE WS-CURRENT-TIME
+008510            DELIMITED BY SIZE INTO NOT-TIMESTAMP
+008520     END-STRING.
+008530     MOVE "QUERY RETURNED NO ROWS" TO NOT-MESSAGE.
+008540     WRITE NOTIFY-RECORD.
+008550 3245-EXIT.
+008560     EXIT.
+008570*
+008580*****************************************************************
+008590* PRINT THE RESULTS OF THE QUERY - ONCE TO QMF'S NORMAL PRINT
+008600* DESTINATION, AND AGAIN REDIRECTED TO THIS RUN'S ARCHIVE DATASET.
+008610* THE ARCHIVE COPY IS SKIPPED IF THE NORMAL PRINT ALREADY FAILED,
+008620* SINCE THERE IS NO POINT ARCHIVING A REPORT THAT WAS NEVER SENT.
+008630* WS-DSQ-CALL-SW IS LEFT REFLECTING ONLY THE NORMAL PRINT'S OUTCOME
+008640* WHEN THIS PARAGRAPH RETURNS - A FAILING ARCHIVE COPY IS NOTED ON
+008650* NOTIFY-FILE FOR OPS, NOT TREATED AS A FAILURE OF THE WHOLE PAIR,
+008660* SINCE THE REPORT ITSELF WAS ALREADY SUCCESSFULLY SENT OUT.
+008670*****************************************************************
+008680 3250-PRINT-REPORT.
+008690     CALL "DSQCIB" USING DSQCOMM, QICLTH, DYN-REPT-CMD-TEXT.
+008700     MOVE DYN-REPT-CMD-TEXT TO ERR-COMMAND-NAME.
+008710     PERFORM 7000-CHECK-RETURN-CODE THRU 7000-EXIT.
+008720     MOVE DYN-REPT-CMD-TEXT TO AUD-COMMAND-TEXT.
+008730     PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT.
+008740     MOVE WS-DSQ-CALL-SW TO WS-NORMAL-PRINT-SW.
+008750     IF NORMAL-PRINT-OK
+008760         MOVE WS-REPT-ARCH-QICLTH TO QICLTH
+008770         CALL "DSQCIB" USING DSQCOMM, QICLTH,
+008780                             DYN-REPT-ARCH-CMD-TEXT
+008790         MOVE DYN-REPT-ARCH-CMD-TEXT TO ERR-COMMAND-NAME
+008800         PERFORM 7000-CHECK-RETURN-CODE THRU 7000-EXIT
+008810         MOVE DYN-REPT-ARCH-CMD-TEXT TO AUD-COMMAND-TEXT
+008820         PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT
+008830         IF DSQ-CALL-FAILED
+008840             PERFORM 3244-WRITE-ARCHIVE-FAIL-NOTICE THRU 3244-EXIT
+008850         END-IF
+008860         MOVE WS-NORMAL-PRINT-SW TO WS-DSQ-CALL-SW
+008870     END-IF.
+008880 3250-EXIT.
+008890     EXIT.
+008900*
+008910*****************************************************************
+008920* WRITE-ARCHIVE-FAIL-NOTICE - THE ARCHIVAL PRINT REPORT COPY
+008930* FAILED AFTER THE NORMAL PRINT ALREADY SUCCEEDED.  TELL OPS ON
+008940* NOTIFY-FILE SO THE MISSING ARCHIVE COPY CAN BE CHASED DOWN
+008950* WITHOUT RESENDING THE REPORT ITSELF, WHICH ALREADY WENT OUT.
+008960*****************************************************************
+008970 3244-WRITE-ARCHIVE-FAIL-NOTICE.
+008980     MOVE WS-CURRENT-QUERY-NAME TO NOT-QUERY-NAME.
+008990     MOVE WS-CURRENT-FORM-NAME TO NOT-FORM-NAME.
+009000     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+009010     ACCEPT WS-CURRENT-TIME FROM TIME.
+009020     STRING WS-CURRENT-DATE WS-CURRENT-TIME
+009030            DELIMITED BY SIZE INTO NOT-TIMESTAMP
+009040     END-STRING.
+009050     MOVE "ARCHIVE COPY FAILED" TO NOT-MESSAGE.
+009060     WRITE NOTIFY-RECORD.
+009070 3244-EXIT.
+009080     EXIT.
+009090*
+009100*****************************************************************
+009110* WRITE-RETRY-RECORD - A QUERY/REPORT PAIR FAILED SOMEWHERE ALONG
+009120* THE WAY, WHETHER IT CAME FROM TONIGHT'S CONTROL FILE OR FROM A
+009130* RETRY DRAIN THAT FAILED AGAIN.  RECORD IT ON RETRY-FILE-OUT SO
+009140* THE NEXT RUN PICKS IT BACK UP BEFORE STARTING NEW WORK.
+009150*****************************************************************
+009160 3270-WRITE-RETRY-RECORD.
+009170     MOVE WS-CURRENT-QUERY-NAME TO RETRY-OUT-QUERY-NAME.
+009180     MOVE WS-CURRENT-FORM-NAME TO RETRY-OUT-FORM-NAME.
+009190     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+009200     ACCEPT WS-CURRENT-TIME FROM TIME.
+009210     STRING WS-CURRENT-DATE WS-CURRENT-TIME
+009220            DELIMITED BY SIZE INTO RETRY-OUT-TIMESTAMP
+009230     END-STRING.
+009240     WRITE RETRY-OUT-RECORD.
+009250 3270-EXIT.
+009260     EXIT.
+009270*
+009280*****************************************************************
+009290* WRITE-STATISTICS-RECORD - RECORDS HOW MANY SECONDS THIS PAIR'S
+009300* RUN QUERY/PRINT REPORT WORK TOOK, FOR CAPACITY PLANNING.
+009310*****************************************************************
+009320 3260-WRITE-STATISTICS-RECORD.
+009330     COMPUTE WS-ELAPSED-SECONDS =
+009340           (WS-EET-HH - WS-EST-HH) * 3600
+009350         + (WS-EET-MM - WS-EST-MM) * 60
+009360         + (WS-EET-SS - WS-EST-SS).
+009370     IF WS-ELAPSED-SECONDS < ZERO
+009380         MOVE ZERO TO WS-ELAPSED-SECONDS
+009390     END-IF.
+009400     MOVE WS-CURRENT-QUERY-NAME TO STAT-QUERY-NAME.
+009410     MOVE WS-CURRENT-FORM-NAME TO STAT-FORM-NAME.
+009420     MOVE WS-ELAPSED-SECONDS TO STAT-ELAPSED-SECONDS.
+009430     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+009440     ACCEPT WS-CURRENT-TIME FROM TIME.
+009450     STRING WS-CURRENT-DATE WS-CURRENT-TIME
+009460            DELIMITED BY SIZE INTO STAT-TIMESTAMP
+009470     END-STRING.
+009480     WRITE STATISTICS-RECORD.
+009490 3260-EXIT.
+009500     EXIT.
+009510*
+009520*****************************************************************
+009530* END THE QUERY INTERFACE SESSION
+009540*****************************************************************
+009550 8000-END-SESSION.
+009560     MOVE 4 TO QICLTH.
+009570     CALL "DSQCIB" USING DSQCOMM, QICLTH, ENDQI.
+009580     MOVE ENDQI TO ERR-COMMAND-NAME.
+009590     PERFORM 7000-CHECK-RETURN-CODE THRU 7000-EXIT.
+009600     MOVE ENDQI TO AUD-COMMAND-TEXT.
+009610     PERFORM 6000-WRITE-AUDIT-RECORD THRU 6000-EXIT.
+009620     IF DSQ-CALL-FAILED
+009630         MOVE 116 TO WS-ABEND-CODE
+009640         PERFORM 7100-ABEND-RUN THRU 7100-EXIT
+009650     END-IF.
+009660 8000-EXIT.
+009670     EXIT.
+009680*
+009690*****************************************************************
+009700* WRITE-AUDIT-RECORD - WRITES ONE AUDIT RECORD FOR THE DSQCIB
+009710* CALL THE CALLING PARAGRAPH JUST MADE.  AUD-COMMAND-TEXT AND
+009720* QICLTH ARE SET BY THE CALLER; THE RETURN/REASON CODES AND THE
+009730* TIMESTAMP ARE PICKED UP HERE.
+009740*****************************************************************
+009750 6000-WRITE-AUDIT-RECORD.
+009760     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+009770     ACCEPT WS-CURRENT-TIME FROM TIME.
+009780     MOVE QICLTH TO AUD-QICLTH.
+009790     STRING WS-CURRENT-DATE WS-CURRENT-TIME
+009800         DELIMITED BY SIZE INTO AUD-TIMESTAMP.
+009810     MOVE DSQ-RETURN-CODE TO AUD-RETURN-CODE.
+009820     MOVE DSQ-REASON-CODE TO AUD-REASON-CODE.
+009830     WRITE AUDIT-RECORD.
+009840 6000-EXIT.
+009850     EXIT.
+009860*
+009870*****************************************************************
+009880* WRITE-CHECKPOINT - WRITES ONE CHECKPOINT RECORD FOR THIS RUN.
+009890* CKPT-OUT-STEP-CODE/QUERY-NAME/FORM-NAME ARE SET BY THE CALLER.
+009900*****************************************************************
+009910 5000-WRITE-CHECKPOINT.
+009920     WRITE CHECKPOINT-RECORD-OUT.
+009930 5000-EXIT.
+009940     EXIT.
+009950*
+009960*****************************************************************
+009970* CHECK-RETURN-CODE - INSPECTS THE RETURN AND REASON FIELDS IN
+009980* THE DSQCOMMB COMMUNICATION AREA AFTER A CALL TO DSQCIB AND
+009990* SETS WS-DSQ-CALL-SW SO THE CALLING PARAGRAPH CAN DECIDE WHAT
+010000* TO DO ABOUT A FAILING COMMAND.
+010010*****************************************************************
+010020 7000-CHECK-RETURN-CODE.
+010030     SET DSQ-CALL-OK TO TRUE.
+010040     IF DSQ-RETURN-CODE NOT = ZERO
+010050         SET DSQ-CALL-FAILED TO TRUE
+010060     END-IF.
+010070 7000-EXIT.
+010080     EXIT.
+010090*
+010100*****************************************************************
+010110* ABEND-RUN - DISPLAYS THE FAILING COMMAND, ITS RETURN AND
+010120* REASON CODES, AND TERMINATES THE STEP WITH A NON-ZERO RETURN
+010130* CODE SO THE JOB SCHEDULER FLAGS THE STEP AS FAILED.
+010140*****************************************************************
+010150 7100-ABEND-RUN.
+010160     MOVE DSQ-RETURN-CODE TO ERR-RETURN-CODE.
+010170     MOVE DSQ-REASON-CODE TO ERR-REASON-CODE.
+010180     DISPLAY WS-ERROR-MESSAGE.
+010190     CLOSE AUDIT-FILE NOTIFY-FILE STATISTICS-FILE RETRY-FILE-OUT
+010200         CONTROL-FILE CHECKPOINT-FILE-OUT PARAMETER-FILE
+010210         CHECKPOINT-FILE-IN.
+010220     MOVE WS-ABEND-CODE TO RETURN-CODE.
+010230     STOP RUN.
+010240 7100-EXIT.
+010250     EXIT.
+010260*
+010270*****************************************************************
+010280* TERMINATE-RUN - CLOSE ALL FILES AT NORMAL END OF JOB.
+010290*****************************************************************
+010300 9000-TERMINATE-RUN.
+010310     CLOSE AUDIT-FILE NOTIFY-FILE STATISTICS-FILE RETRY-FILE-OUT
+010320         CONTROL-FILE CHECKPOINT-FILE-OUT.
+010330 9000-EXIT.
+010340     EXIT.
